@@ -0,0 +1,36 @@
+      *----------------------------------------------------------------
+      * FILEREC
+      *
+      * Standard record layout for FILENAME.DAT-style flat files.
+      * FILE-RECORD carries the physical 200-byte record; the
+      * header/detail/trailer views REDEFINE it and share the same
+      * one-byte discriminator at offset 1 so a program can test
+      * FILE-RECORD-TYPE before deciding which view applies.
+      *----------------------------------------------------------------
+       01  FILE-RECORD.
+           05  FILE-RECORD-TYPE            PIC X(01).
+               88  FILE-RECORD-IS-HEADER   VALUE "H".
+               88  FILE-RECORD-IS-DETAIL   VALUE "D".
+               88  FILE-RECORD-IS-TRAILER  VALUE "T".
+           05  FILE-RECORD-DATA            PIC X(199).
+
+       01  FILE-HEADER-RECORD REDEFINES FILE-RECORD.
+           05  FH-RECORD-TYPE              PIC X(01).
+           05  FH-RUN-DATE                 PIC X(08).
+           05  FH-RUN-TIME                 PIC X(06).
+           05  FH-FILE-ID                  PIC X(20).
+           05  FH-FILLER                   PIC X(165).
+
+       01  FILE-DETAIL-RECORD REDEFINES FILE-RECORD.
+           05  FD-RECORD-TYPE              PIC X(01).
+           05  FD-KEY                      PIC X(20).
+           05  FD-DATA-FIELD-1             PIC X(30).
+           05  FD-DATA-FIELD-2             PIC X(30).
+           05  FD-AMOUNT                   PIC S9(11)V99
+                                            SIGN IS TRAILING SEPARATE.
+           05  FD-FILLER                   PIC X(105).
+
+       01  FILE-TRAILER-RECORD REDEFINES FILE-RECORD.
+           05  FT-RECORD-TYPE              PIC X(01).
+           05  FT-RECORD-COUNT             PIC 9(09).
+           05  FT-FILLER                   PIC X(190).
