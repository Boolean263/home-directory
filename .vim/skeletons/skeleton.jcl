@@ -0,0 +1,43 @@
+//${1:`!v expand ("%:t")`} JOB (ACCT#),'DAVID PERRY',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*
+//*  Starter JCL for ${1:`!v expand ("%:t")`}. Point STEPLIB at the
+//*  load library the program is bound into, and adjust PARM to match
+//*  the LINKAGE SECTION layout (RUN-DATE PIC X(08), INPUT-FILE-
+//*  OVERRIDE PIC X(80), RUN-MODE PIC X(04) of "TEST" or "PROD"). PARM
+//*  is positional and JCL passes only the characters between the
+//*  quotes - it does NOT pad out to the full LINKAGE length - so
+//*  INPUT-FILE-OVERRIDE must always be carried as 80 bytes (blank
+//*  when there is no override) or RUN-MODE lands in the wrong field.
+//*  The continuation below keeps INPUT-FILE-OVERRIDE blank; replace
+//*  the blanks between RUN-DATE and RUN-MODE with a real dsname to
+//*  override FILEHANDLE without a recompile.
+//*
+//*  FILEHANDLE has no DD card: SELECT FILEHANDLE is ASSIGN TO DYNAMIC
+//*  WS-FILEHANDLE-DSNAME, so the program allocates it itself at OPEN
+//*  time from the default dsname or the PARM override above - a
+//*  static DD of that name is neither needed nor usable (and
+//*  "FILEHANDLE" is 10 characters, over JES's 8-character ddname
+//*  limit, so a literal DD FILEHANDLE card would fail to parse
+//*  anyway). CHKPOINT/AUDITLOG/SUMMRPT/REJECTS, below, are plain
+//*  literal ASSIGNs, so their ddnames are the portion of each SELECT's
+//*  literal up to the first "."; point their DSNs at real cataloged
+//*  datasets before running this job for real.
+//*
+//STEP010  EXEC PGM=${1:`!v expand ("%:t")`},
+//             PARM='${2:`!v strftime("%Y%m%d")`}                                          X
+//                                                   PROD'
+//STEPLIB  DD DISP=SHR,DSN=YOUR.LOAD.LIBRARY
+//CHKPOINT DD DISP=(MOD,CATLG,CATLG),DSN=YOUR.CHKPOINT.DAT
+//AUDITLOG DD DISP=(MOD,CATLG,CATLG),DSN=YOUR.AUDITLOG.DAT
+//REJECTS  DD DISP=(MOD,CATLG,CATLG),DSN=YOUR.REJECTS.DAT
+//SUMMRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//*  STEP020 only runs when STEP010's return code was 4 or higher, so
+//*  a bad run is visible to the operator/scheduler instead of the
+//*  job quietly reporting success while nothing downstream ran.
+//STEP020  EXEC PGM=IEFBR14,COND=(4,GT,STEP010)
+//DD1      DD DUMMY
