@@ -8,17 +8,659 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FILEHANDLE
-               ASSIGN TO "FILENAME.DAT"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO DYNAMIC WS-FILEHANDLE-DSNAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FILEHANDLE-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHKPOINT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT AUDIT-LOG
+               ASSIGN TO "AUDITLOG.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "SUMMRPT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT REJECT-FILE
+               ASSIGN TO "REJECTS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           SELECT SORT-FILE
+               ASSIGN TO "SORTWK1.DAT".
 
        DATA DIVISION.
        FILE SECTION.
-           FD FILEHANDLE.
-      *    describe fixed format here
+       FD  FILEHANDLE.
+           COPY FILEREC.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT           PIC 9(09).
+           05  CKPT-LAST-KEY               PIC X(20).
+           05  CKPT-RECORDS-WRITTEN        PIC 9(09).
+           05  CKPT-RECORDS-REJECTED       PIC 9(09).
+           05  CKPT-DETAIL-RECORDS-READ    PIC 9(09).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-KEY                   PIC X(20).
+           05  AUDIT-ACTION                PIC X(10).
+           05  AUDIT-TIMESTAMP             PIC X(26).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(132).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD                   PIC X(200).
+
+      *----------------------------------------------------------------
+      * Sort work file for the optional 1500-SORT-INPUT pre-sort.
+      * SR-SORT-SEQUENCE is set by 1510-SORT-RELEASE from the record
+      * type (1=header, 2=detail, 3=trailer) so the sort key orders
+      * header first and trailer last regardless of where "H"/"D"/"T"
+      * happen to fall in the collating sequence; SR-KEY only matters
+      * within the detail group. SR-RAW-RECORD carries the untouched
+      * 200-byte FILEHANDLE record.
+      *----------------------------------------------------------------
+       SD  SORT-FILE.
+       01  SORT-RECORD.
+           05  SR-RAW-RECORD.
+               10  SR-RECORD-TYPE           PIC X(01).
+               10  SR-KEY                   PIC X(20).
+               10  SR-REST                  PIC X(179).
+           05  SR-SORT-SEQUENCE             PIC X(01).
 
        WORKING-STORAGE SECTION.
       * Declare variables here that you'll be using
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-FILEHANDLE-STATUS        PIC X(02).
+               88  WS-FILEHANDLE-OK        VALUE "00".
+               88  WS-FILEHANDLE-EOF       VALUE "10".
+           05  WS-CHECKPOINT-STATUS        PIC X(02).
+               88  WS-CHECKPOINT-OK        VALUE "00".
+               88  WS-CHECKPOINT-NOT-FOUND VALUE "35".
+           05  WS-AUDIT-LOG-STATUS         PIC X(02).
+               88  WS-AUDIT-LOG-OK         VALUE "00".
+           05  WS-REPORT-FILE-STATUS       PIC X(02).
+               88  WS-REPORT-FILE-OK       VALUE "00".
+           05  WS-REJECT-FILE-STATUS       PIC X(02).
+               88  WS-REJECT-FILE-OK       VALUE "00".
+
+       01  WS-VALID-RECORD-SW              PIC X(01) VALUE "Y".
+           88  WS-VALID-RECORD             VALUE "Y".
+           88  WS-INVALID-RECORD           VALUE "N".
+
+       01  WS-ERROR-FIELDS.
+           05  WS-ERROR-FILE-ID            PIC X(15).
+           05  WS-ERROR-STATUS             PIC X(02).
+       01  WS-FATAL-ERROR-SW               PIC X(01) VALUE "N".
+           88  WS-FATAL-ERROR              VALUE "Y".
+
+       01  WS-EOF-SW                       PIC X(01) VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+
+      *----------------------------------------------------------------
+      * Set the moment 8000-PRINT-SUMMARY is entered so 9000-TERMINATE
+      * never runs it twice - once from the happy path and again if a
+      * failed OPEN OUTPUT REPORT-FILE inside 8000-PRINT-SUMMARY itself
+      * routes back through 9999-FILE-ERROR to 9000-TERMINATE.
+      *----------------------------------------------------------------
+       01  WS-SUMMARY-PRINTED-SW           PIC X(01) VALUE "N".
+           88  WS-SUMMARY-PRINTED          VALUE "Y".
+
+      *----------------------------------------------------------------
+      * Flip WS-SORT-ENABLED-SW to "Y" for jobs (such as a match
+      * against a master file) that need FILEHANDLE in ascending
+      * SR-KEY order before 1000-INITIALIZE and 2000-PROCESS-RECORDS
+      * see it.
+      *----------------------------------------------------------------
+       01  WS-SORT-ENABLED-SW              PIC X(01) VALUE "N".
+           88  WS-SORT-ENABLED             VALUE "Y".
+       01  WS-SORT-RELEASE-EOF-SW          PIC X(01) VALUE "N".
+           88  WS-SORT-RELEASE-EOF         VALUE "Y".
+       01  WS-SORT-RETURN-EOF-SW           PIC X(01) VALUE "N".
+           88  WS-SORT-RETURN-EOF          VALUE "Y".
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(05) VALUE 1000.
+           05  WS-RECORD-COUNT             PIC 9(09) VALUE ZERO.
+           05  WS-RESTART-COUNT            PIC 9(09) VALUE ZERO.
+           05  WS-LAST-KEY-READ            PIC X(20) VALUE SPACES.
+
+       01  WS-FILEHANDLE-DSNAME            PIC X(80)
+                                            VALUE "FILENAME.DAT".
+
+       01  WS-AUDIT-ACTION-TEXT            PIC X(10) VALUE SPACES.
+
+       01  WS-REPORT-COUNTERS.
+           05  WS-DETAIL-RECORDS-READ      PIC 9(09) VALUE ZERO.
+           05  WS-RECORDS-WRITTEN          PIC 9(09) VALUE ZERO.
+           05  WS-RECORDS-REJECTED         PIC 9(09) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Page-headered lines for the 8000-PRINT-SUMMARY control break
+      * report. Each is moved into REPORT-LINE and written in turn.
+      *----------------------------------------------------------------
+       01  WS-REPORT-HEADER-1.
+           05  FILLER                      PIC X(30) VALUE
+                                    "STANDARD BATCH SUMMARY REPORT".
+           05  FILLER                      PIC X(06) VALUE "PAGE: ".
+           05  WS-RPT-PAGE-NO              PIC ZZZ9.
+
+       01  WS-REPORT-HEADER-2.
+           05  FILLER                      PIC X(10) VALUE "RUN DATE: ".
+           05  WS-RPT-RUN-DATE             PIC X(08).
+
+       01  WS-REPORT-READ-LINE.
+           05  FILLER                      PIC X(25) VALUE
+                                            "RECORDS READ:".
+           05  WS-RPT-RECORDS-READ         PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-REPORT-WRITTEN-LINE.
+           05  FILLER                      PIC X(25) VALUE
+                                            "RECORDS WRITTEN:".
+           05  WS-RPT-RECORDS-WRITTEN      PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-REPORT-REJECTED-LINE.
+           05  FILLER                      PIC X(25) VALUE
+                                            "RECORDS REJECTED:".
+           05  WS-RPT-RECORDS-REJECTED     PIC ZZZ,ZZZ,ZZ9.
+
+      *----------------------------------------------------------------
+      * PARM layout supplied by the calling JCL (EXEC PGM=...,PARM=).
+      * LS-PARM-LENGTH is the 2-byte binary length MVS prefixes onto
+      * the PARM text before handing it to the entry point; without
+      * it here, the text itself would land 2 bytes into LS-PARM-DATA
+      * and every field after LS-RUN-DATE would be shifted. LS-RUN-DATE
+      * and LS-RUN-MODE are for the program to act on; LS-INPUT-FILE-
+      * OVERRIDE, when non-blank, replaces the default FILEHANDLE
+      * dsname so a job can be pointed at a different file without a
+      * recompile.
+      *----------------------------------------------------------------
+       LINKAGE SECTION.
+       01  LS-PARM-INFO.
+           05  LS-PARM-LENGTH              PIC S9(4) COMP.
+           05  LS-PARM-DATA.
+               10  LS-RUN-DATE             PIC X(08).
+               10  LS-INPUT-FILE-OVERRIDE  PIC X(80).
+               10  LS-RUN-MODE             PIC X(04).
+                   88  LS-RUN-MODE-TEST    VALUE "TEST".
+                   88  LS-RUN-MODE-PROD    VALUE "PROD".
+
+       PROCEDURE DIVISION USING LS-PARM-INFO.
+       0000-MAIN.
+      *    Resolve the file override before anything - including an
+      *    optional pre-sort - touches FILEHANDLE, so both the sort
+      *    and the main read loop operate on the same dataset.
+           IF LS-INPUT-FILE-OVERRIDE NOT = SPACES
+               MOVE LS-INPUT-FILE-OVERRIDE TO WS-FILEHANDLE-DSNAME
+           END-IF
+
+           IF WS-SORT-ENABLED
+               PERFORM 1500-SORT-INPUT
+           END-IF
+
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-EOF
+
+           CLOSE FILEHANDLE
+           IF NOT WS-FILEHANDLE-OK
+               MOVE "FILEHANDLE" TO WS-ERROR-FILE-ID
+               MOVE WS-FILEHANDLE-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+           CLOSE AUDIT-LOG
+           IF NOT WS-AUDIT-LOG-OK
+               MOVE "AUDIT-LOG" TO WS-ERROR-FILE-ID
+               MOVE WS-AUDIT-LOG-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+           CLOSE REJECT-FILE
+           IF NOT WS-REJECT-FILE-OK
+               MOVE "REJECT-FILE" TO WS-ERROR-FILE-ID
+               MOVE WS-REJECT-FILE-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+      *    FILEHANDLE was read all the way to end of file above with
+      *    no fatal error, so this run (restarted or not) has now
+      *    fully consumed it. Clear CHECKPOINT-FILE so the next,
+      *    unrelated run of this job doesn't mistake it for a
+      *    checkpoint of its own and fast-forward past real records.
+           PERFORM 2990-CLEAR-CHECKPOINT
+
+           PERFORM 9000-TERMINATE.
+
+      *----------------------------------------------------------------
+      * Opens FILEHANDLE and looks for a checkpoint left behind by a
+      * prior run that abended mid-file. When one is found, its record
+      * count is used to fast-forward FILEHANDLE past the records that
+      * already made it through last time, so a restart resumes rather
+      * than starting the whole file over.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           DISPLAY "RUN DATE: " LS-RUN-DATE " RUN MODE: " LS-RUN-MODE
+
+           OPEN INPUT FILEHANDLE
+           IF NOT WS-FILEHANDLE-OK
+               MOVE "FILEHANDLE" TO WS-ERROR-FILE-ID
+               MOVE WS-FILEHANDLE-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+      *    Look for a checkpoint before opening AUDIT-LOG and
+      *    REJECT-FILE so a restart can extend them instead of
+      *    truncating the trail the earlier, abended run wrote.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-OK
+      *        A checkpoint file that exists but is empty (e.g. the
+      *        prior run died between 2900-WRITE-CHECKPOINT's OPEN
+      *        OUTPUT and its WRITE) hits AT END here; leave the
+      *        restart fields at their defaults rather than trusting
+      *        an unwritten record area.
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF NOT WS-CHECKPOINT-OK
+                           MOVE "CHECKPOINT-FILE" TO WS-ERROR-FILE-ID
+                           MOVE WS-CHECKPOINT-STATUS TO WS-ERROR-STATUS
+                           PERFORM 9999-FILE-ERROR
+                       END-IF
+                       MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+                       MOVE CKPT-LAST-KEY TO WS-LAST-KEY-READ
+                       MOVE CKPT-RECORDS-WRITTEN TO WS-RECORDS-WRITTEN
+                       MOVE CKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+                       MOVE CKPT-DETAIL-RECORDS-READ
+                           TO WS-DETAIL-RECORDS-READ
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               IF NOT WS-CHECKPOINT-NOT-FOUND
+                   MOVE "CHECKPOINT-FILE" TO WS-ERROR-FILE-ID
+                   MOVE WS-CHECKPOINT-STATUS TO WS-ERROR-STATUS
+                   PERFORM 9999-FILE-ERROR
+               END-IF
+           END-IF
+
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND AUDIT-LOG
+           ELSE
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           IF NOT WS-AUDIT-LOG-OK
+               MOVE "AUDIT-LOG" TO WS-ERROR-FILE-ID
+               MOVE WS-AUDIT-LOG-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF NOT WS-REJECT-FILE-OK
+               MOVE "REJECT-FILE" TO WS-ERROR-FILE-ID
+               MOVE WS-REJECT-FILE-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+           PERFORM UNTIL WS-RECORD-COUNT >= WS-RESTART-COUNT
+                   OR WS-EOF
+               READ FILEHANDLE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       IF NOT WS-FILEHANDLE-OK
+                           MOVE "FILEHANDLE" TO WS-ERROR-FILE-ID
+                           MOVE WS-FILEHANDLE-STATUS TO WS-ERROR-STATUS
+                           PERFORM 9999-FILE-ERROR
+                       END-IF
+                       ADD 1 TO WS-RECORD-COUNT
+               END-READ
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * Optional pre-sort of FILEHANDLE into ascending key order.
+      * Disabled by default; see WS-SORT-ENABLED-SW above.
+      *----------------------------------------------------------------
+       1500-SORT-INPUT.
+           SORT SORT-FILE
+               ON ASCENDING KEY SR-SORT-SEQUENCE SR-KEY
+               INPUT PROCEDURE IS 1510-SORT-RELEASE
+               OUTPUT PROCEDURE IS 1520-SORT-RETURN.
+
+      *----------------------------------------------------------------
+      * SORT input procedure: feeds every FILEHANDLE record, as it
+      * exists today, into the sort work file.
+      *----------------------------------------------------------------
+       1510-SORT-RELEASE.
+           OPEN INPUT FILEHANDLE
+           IF NOT WS-FILEHANDLE-OK
+               MOVE "FILEHANDLE" TO WS-ERROR-FILE-ID
+               MOVE WS-FILEHANDLE-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+           PERFORM UNTIL WS-SORT-RELEASE-EOF
+               READ FILEHANDLE
+                   AT END
+                       SET WS-SORT-RELEASE-EOF TO TRUE
+                   NOT AT END
+                       IF NOT WS-FILEHANDLE-OK
+                           MOVE "FILEHANDLE" TO WS-ERROR-FILE-ID
+                           MOVE WS-FILEHANDLE-STATUS TO WS-ERROR-STATUS
+                           PERFORM 9999-FILE-ERROR
+                       END-IF
+                       MOVE FILE-RECORD TO SR-RAW-RECORD
+                       EVALUATE TRUE
+                           WHEN FILE-RECORD-IS-HEADER
+                               MOVE "1" TO SR-SORT-SEQUENCE
+                           WHEN FILE-RECORD-IS-TRAILER
+                               MOVE "3" TO SR-SORT-SEQUENCE
+                           WHEN OTHER
+                               MOVE "2" TO SR-SORT-SEQUENCE
+                       END-EVALUATE
+                       RELEASE SORT-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE FILEHANDLE
+           IF NOT WS-FILEHANDLE-OK
+               MOVE "FILEHANDLE" TO WS-ERROR-FILE-ID
+               MOVE WS-FILEHANDLE-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------
+      * SORT output procedure: rewrites FILEHANDLE from the sorted
+      * work file so everything downstream sees it in key order.
+      *----------------------------------------------------------------
+       1520-SORT-RETURN.
+           OPEN OUTPUT FILEHANDLE
+           IF NOT WS-FILEHANDLE-OK
+               MOVE "FILEHANDLE" TO WS-ERROR-FILE-ID
+               MOVE WS-FILEHANDLE-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+           PERFORM UNTIL WS-SORT-RETURN-EOF
+               RETURN SORT-FILE
+                   AT END
+                       SET WS-SORT-RETURN-EOF TO TRUE
+                   NOT AT END
+                       MOVE SR-RAW-RECORD TO FILE-RECORD
+                       WRITE FILE-RECORD
+                       IF NOT WS-FILEHANDLE-OK
+                           MOVE "FILEHANDLE" TO WS-ERROR-FILE-ID
+                           MOVE WS-FILEHANDLE-STATUS TO WS-ERROR-STATUS
+                           PERFORM 9999-FILE-ERROR
+                       END-IF
+               END-RETURN
+           END-PERFORM
+
+           CLOSE FILEHANDLE
+           IF NOT WS-FILEHANDLE-OK
+               MOVE "FILEHANDLE" TO WS-ERROR-FILE-ID
+               MOVE WS-FILEHANDLE-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Main processing loop. Reads one record at a time, tracks the
+      * last detail key seen, and drops a checkpoint every
+      * WS-CHECKPOINT-INTERVAL records so a rerun after an abend can
+      * resume from here instead of from record one.
+      *----------------------------------------------------------------
+       2000-PROCESS-RECORDS.
+           READ FILEHANDLE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF NOT WS-FILEHANDLE-OK
+                       MOVE "FILEHANDLE" TO WS-ERROR-FILE-ID
+                       MOVE WS-FILEHANDLE-STATUS TO WS-ERROR-STATUS
+                       PERFORM 9999-FILE-ERROR
+                   END-IF
+                   ADD 1 TO WS-RECORD-COUNT
+                   IF FILE-RECORD-IS-DETAIL
+                       ADD 1 TO WS-DETAIL-RECORDS-READ
+                       IF WS-SORT-ENABLED
+                               AND FD-KEY < WS-LAST-KEY-READ
+                               AND WS-LAST-KEY-READ NOT = SPACES
+                           DISPLAY "FILEHANDLE OUT OF SEQUENCE AT KEY: "
+                               FD-KEY
+                           SET WS-FATAL-ERROR TO TRUE
+                           PERFORM 9000-TERMINATE
+                       END-IF
+                       MOVE FD-KEY TO WS-LAST-KEY-READ
+                       PERFORM 3000-EDIT-RECORD
+                       IF WS-VALID-RECORD
+                           ADD 1 TO WS-RECORDS-WRITTEN
+                           MOVE "PROCESSED" TO WS-AUDIT-ACTION-TEXT
+                       ELSE
+                           MOVE "REJECTED" TO WS-AUDIT-ACTION-TEXT
+                           PERFORM 3900-WRITE-REJECT-RECORD
+                       END-IF
+                       PERFORM 2950-WRITE-AUDIT-RECORD
+                   END-IF
+
+                   IF FUNCTION MOD(WS-RECORD-COUNT
+                           WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM 2900-WRITE-CHECKPOINT
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------
+      * Rewrites the one-record checkpoint file with the current
+      * record count and last key read. CHECKPOINT-FILE is small
+      * enough that a full rewrite each interval is cheap and keeps
+      * the restart logic in 1000-INITIALIZE simple.
+      *----------------------------------------------------------------
+       2900-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT WS-CHECKPOINT-OK
+               MOVE "CHECKPOINT-FILE" TO WS-ERROR-FILE-ID
+               MOVE WS-CHECKPOINT-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+           MOVE WS-LAST-KEY-READ TO CKPT-LAST-KEY
+           MOVE WS-RECORDS-WRITTEN TO CKPT-RECORDS-WRITTEN
+           MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+           MOVE WS-DETAIL-RECORDS-READ TO CKPT-DETAIL-RECORDS-READ
+           WRITE CHECKPOINT-RECORD
+           IF NOT WS-CHECKPOINT-OK
+               MOVE "CHECKPOINT-FILE" TO WS-ERROR-FILE-ID
+               MOVE WS-CHECKPOINT-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+           CLOSE CHECKPOINT-FILE
+           IF NOT WS-CHECKPOINT-OK
+               MOVE "CHECKPOINT-FILE" TO WS-ERROR-FILE-ID
+               MOVE WS-CHECKPOINT-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Resets CHECKPOINT-FILE to empty once FILEHANDLE has been read
+      * all the way to end of file with no fatal error, so the next
+      * run of this job starts clean instead of finding a stale
+      * checkpoint from a run that already finished.
+      *----------------------------------------------------------------
+       2990-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT WS-CHECKPOINT-OK
+               MOVE "CHECKPOINT-FILE" TO WS-ERROR-FILE-ID
+               MOVE WS-CHECKPOINT-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+           CLOSE CHECKPOINT-FILE
+           IF NOT WS-CHECKPOINT-OK
+               MOVE "CHECKPOINT-FILE" TO WS-ERROR-FILE-ID
+               MOVE WS-CHECKPOINT-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Writes one audit record per input record processed so there
+      * is a queryable trail of what this job did to FILEHANDLE,
+      * independent of whatever it produces as output.
+      *----------------------------------------------------------------
+       2950-WRITE-AUDIT-RECORD.
+           MOVE FD-KEY TO AUDIT-KEY
+           MOVE WS-AUDIT-ACTION-TEXT TO AUDIT-ACTION
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           WRITE AUDIT-LOG-RECORD
+           IF NOT WS-AUDIT-LOG-OK
+               MOVE "AUDIT-LOG" TO WS-ERROR-FILE-ID
+               MOVE WS-AUDIT-LOG-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Field-validation stub. Runs against every detail record
+      * before it is trusted. Extend with real edits (numeric class
+      * checks, required-field checks, cross-field rules, etc.) and
+      * SET WS-INVALID-RECORD TO TRUE when a check fails.
+      *----------------------------------------------------------------
+       3000-EDIT-RECORD.
+           ${0:SET WS-VALID-RECORD TO TRUE.}
+
+      *----------------------------------------------------------------
+      * Routes a record that failed 3000-EDIT-RECORD to REJECT-FILE
+      * and bumps the reject counter instead of letting it through.
+      *----------------------------------------------------------------
+       3900-WRITE-REJECT-RECORD.
+           MOVE FILE-RECORD TO REJECT-RECORD
+           WRITE REJECT-RECORD
+           IF NOT WS-REJECT-FILE-OK
+               MOVE "REJECT-FILE" TO WS-ERROR-FILE-ID
+               MOVE WS-REJECT-FILE-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+           ADD 1 TO WS-RECORDS-REJECTED.
+
+      *----------------------------------------------------------------
+      * End-of-run control break: totals records-read, -written, and
+      * -rejected as of the FILEHANDLE end-of-file break and writes
+      * a standard page-headered summary so an operator has proof of
+      * what a run did without any job hand-coding its own report.
+      *----------------------------------------------------------------
+       8000-PRINT-SUMMARY.
+           SET WS-SUMMARY-PRINTED TO TRUE
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-REPORT-FILE-OK
+               MOVE "REPORT-FILE" TO WS-ERROR-FILE-ID
+               MOVE WS-REPORT-FILE-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+           MOVE 1 TO WS-RPT-PAGE-NO
+           MOVE LS-RUN-DATE TO WS-RPT-RUN-DATE
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER-1
+           IF NOT WS-REPORT-FILE-OK
+               MOVE "REPORT-FILE" TO WS-ERROR-FILE-ID
+               MOVE WS-REPORT-FILE-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER-2
+           IF NOT WS-REPORT-FILE-OK
+               MOVE "REPORT-FILE" TO WS-ERROR-FILE-ID
+               MOVE WS-REPORT-FILE-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF NOT WS-REPORT-FILE-OK
+               MOVE "REPORT-FILE" TO WS-ERROR-FILE-ID
+               MOVE WS-REPORT-FILE-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+           MOVE WS-DETAIL-RECORDS-READ TO WS-RPT-RECORDS-READ
+           MOVE WS-RECORDS-WRITTEN TO WS-RPT-RECORDS-WRITTEN
+           MOVE WS-RECORDS-REJECTED TO WS-RPT-RECORDS-REJECTED
+           WRITE REPORT-LINE FROM WS-REPORT-READ-LINE
+           IF NOT WS-REPORT-FILE-OK
+               MOVE "REPORT-FILE" TO WS-ERROR-FILE-ID
+               MOVE WS-REPORT-FILE-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+           WRITE REPORT-LINE FROM WS-REPORT-WRITTEN-LINE
+           IF NOT WS-REPORT-FILE-OK
+               MOVE "REPORT-FILE" TO WS-ERROR-FILE-ID
+               MOVE WS-REPORT-FILE-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+           WRITE REPORT-LINE FROM WS-REPORT-REJECTED-LINE
+           IF NOT WS-REPORT-FILE-OK
+               MOVE "REPORT-FILE" TO WS-ERROR-FILE-ID
+               MOVE WS-REPORT-FILE-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF
+
+           CLOSE REPORT-FILE
+           IF NOT WS-REPORT-FILE-OK
+               MOVE "REPORT-FILE" TO WS-ERROR-FILE-ID
+               MOVE WS-REPORT-FILE-STATUS TO WS-ERROR-STATUS
+               PERFORM 9999-FILE-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Sets RETURN-CODE from the run's outcome and ends the program.
+      * Every exit path - clean, rejects written, or a fatal I-O
+      * error - comes through here so the calling JCL's COND step has
+      * something real to check instead of the default RC of 0.
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           IF WS-FATAL-ERROR
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-RECORDS-REJECTED > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+
+           IF NOT WS-SUMMARY-PRINTED
+               PERFORM 8000-PRINT-SUMMARY
+           END-IF
+
+           STOP RUN.
 
-       PROCEDURE DIVISION.
-           ${0:DISPLAY "Hello, world".}
+      *----------------------------------------------------------------
+      * Standard I-O error handler, shared by every file this skeleton
+      * declares. Before PERFORMing it, move the failing file's name
+      * into WS-ERROR-FILE-ID and its FILE STATUS into WS-ERROR-STATUS
+      * so the operator gets a plain-language message and the status
+      * code instead of a raw system completion code.
+      *----------------------------------------------------------------
+       9999-FILE-ERROR.
+           DISPLAY WS-ERROR-FILE-ID " I-O ERROR - FILE STATUS: "
+               WS-ERROR-STATUS
+           DISPLAY WS-ERROR-FILE-ID " - VERIFY FILE IS PRESENT, "
+               "UNLOCKED, AND ACCESSIBLE, THEN CONTACT THE "
+               "APPLICATION TEAM"
+           SET WS-FATAL-ERROR TO TRUE
+           PERFORM 9000-TERMINATE.
        END PROGRAM ${1:`!v expand ("%:t")`}.
